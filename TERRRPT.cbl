@@ -0,0 +1,220 @@
+      * NAME:   ALDRIN JEROME ALMACIN
+      * DATE:   2026-08-09
+      * PURPOSE: PRODUCE A MANAGEMENT REPORT OFF CH0402.DAT SORTED
+      *          BY TERRITORY/OFFICE, WITH EMPLOYEE COUNT AND
+      *          SALARY SUBTOTALS AT EACH TERRITORY AND OFFICE
+      *          BREAK.
+      * MODIFICATION HISTORY:
+      *   2026-08-09  AJA  APPLY THE SAME FIELD EDITS ASSIGNMENT1
+      *                    USES (EDITCHK.CPY/EDITCHKW.CPY) BEFORE
+      *                    RELEASING A SORT RECORD, NOT JUST THE
+      *                    ANNUAL-SALARY-IN NUMERIC CHECK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIGNMENT4.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-MASTER
+             ASSIGN TO "CH0402.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS EMPLOYEE-NUM-IN.
+
+           SELECT SORT-WORK-FILE
+             ASSIGN TO "A4SORTWK.DAT".
+
+           SELECT TERRITORY-REPORT
+             ASSIGN TO "TERRRPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-MASTER
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+           COPY CH0402M.
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+        05 SR-TERRITORY-NUM       PIC XX.
+        05 SR-OFFICE-NUM          PIC XX.
+        05 SR-EMPLOYEE-NUM        PIC X(5).
+        05 SR-EMPLOYEE-NAME       PIC X(20).
+        05 SR-ANNUAL-SALARY       PIC 9(6).
+
+       FD TERRITORY-REPORT
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 TERRITORY-REPORT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MORE-DATA            PIC X(3)  VALUE "YES".
+       01 WS-MORE-SORT-DATA       PIC X(3)  VALUE "YES".
+       01 WS-FIRST-RECORD-SW      PIC X(1)  VALUE "Y".
+           88 WS-FIRST-RECORD    VALUE "Y" WHEN SET TO FALSE IS "N".
+           COPY EDITCHKW.
+
+       01 WS-BREAK-CONTROLS.
+           05 WS-PRIOR-TERRITORY-NUM  PIC XX     VALUE SPACES.
+           05 WS-PRIOR-OFFICE-NUM     PIC XX     VALUE SPACES.
+
+       01 WS-OFFICE-SUBTOTALS.
+           05 WS-OFFICE-EMP-COUNT     PIC 9(5)   COMP VALUE ZERO.
+           05 WS-OFFICE-SALARY-TOTAL  PIC 9(9)   COMP VALUE ZERO.
+
+       01 WS-TERRITORY-SUBTOTALS.
+           05 WS-TERR-EMP-COUNT       PIC 9(6)   COMP VALUE ZERO.
+           05 WS-TERR-SALARY-TOTAL    PIC 9(10)  COMP VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           05                         PIC X(5).
+           05 WS-D-EMPLOYEE-NUM       PIC X(5).
+           05                         PIC X(3).
+           05 WS-D-EMPLOYEE-NAME      PIC X(20).
+           05                         PIC X(3).
+           05 WS-D-TERRITORY-NUM      PIC XX.
+           05                         PIC X(1).
+           05 WS-D-OFFICE-NUM         PIC XX.
+           05                         PIC X(3).
+           05 WS-D-ANNUAL-SALARY      PIC ZZZ,ZZ9.
+           05                         PIC X(29).
+
+       01 WS-OFFICE-BREAK-LINE.
+           05                         PIC X(5).
+           05                         PIC X(20) VALUE
+                    "OFFICE TOTAL. . . .:".
+           05 WS-OB-EMP-COUNT         PIC ZZ,ZZ9.
+           05                         PIC X(10) VALUE " EMPLOYEES".
+           05                         PIC X(3).
+           05                         PIC X(7) VALUE "SALARY ".
+           05 WS-OB-SALARY-TOTAL      PIC ZZZ,ZZZ,ZZ9.
+           05                         PIC X(18).
+
+       01 WS-TERRITORY-BREAK-LINE.
+           05                         PIC X(5).
+           05                         PIC X(23) VALUE
+                    "TERRITORY TOTAL . . .:".
+           05 WS-TB-EMP-COUNT         PIC ZZZ,ZZ9.
+           05                         PIC X(10) VALUE " EMPLOYEES".
+           05                         PIC X(2).
+           05                         PIC X(7) VALUE "SALARY ".
+           05 WS-TB-SALARY-TOTAL      PIC Z,ZZZ,ZZZ,ZZ9.
+           05                         PIC X(13).
+      ***********************************************************
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-TERRITORY-NUM SR-OFFICE-NUM
+               INPUT PROCEDURE  IS 200-BUILD-SORT-RECORDS
+               OUTPUT PROCEDURE IS 300-PRODUCE-REPORT
+
+           STOP RUN.
+
+      ***********************************************************
+      * READ THE INDEXED MASTER AND RELEASE ONE SORT RECORD PER
+      * NUMERICALLY VALID EMPLOYEE.
+      ***********************************************************
+       200-BUILD-SORT-RECORDS.
+           OPEN INPUT PAYROLL-MASTER
+
+           PERFORM UNTIL WS-MORE-DATA = "NO"
+             READ PAYROLL-MASTER
+               AT END
+                  MOVE "NO" TO WS-MORE-DATA
+               NOT AT END
+                  PERFORM 250-EDIT-INPUT-RECORD
+                  IF WS-RECORD-IS-VALID
+                      MOVE TERRITORY-NUM-IN    TO SR-TERRITORY-NUM
+                      MOVE OFFICE-NUM-IN       TO SR-OFFICE-NUM
+                      MOVE EMPLOYEE-NUM-IN     TO SR-EMPLOYEE-NUM
+                      MOVE EMPLOYEE-NAME-IN    TO SR-EMPLOYEE-NAME
+                      MOVE ANNUAL-SALARY-IN-N  TO SR-ANNUAL-SALARY
+                      RELEASE SORT-RECORD
+                  END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE PAYROLL-MASTER.
+
+      ***********************************************************
+      * APPLY THE SAME FIELD EDITS ASSIGNMENT1 USES TO KEEP A BAD
+      * RECORD OFF A1OUTPUT.DAT, SO ONE THAT GETS REJECTED THERE
+      * DOES NOT STILL SHOW UP WITH DOLLAR FIGURES ON TERRRPT.DAT.
+      ***********************************************************
+       250-EDIT-INPUT-RECORD.
+           COPY EDITCHK.
+
+      ***********************************************************
+      * READ THE SORTED RECORDS IN TERRITORY/OFFICE SEQUENCE AND
+      * WRITE DETAIL LINES WITH SUBTOTALS AT EACH BREAK.
+      ***********************************************************
+       300-PRODUCE-REPORT.
+           OPEN OUTPUT TERRITORY-REPORT
+
+           PERFORM UNTIL WS-MORE-SORT-DATA = "NO"
+             RETURN SORT-WORK-FILE
+               AT END
+                  MOVE "NO" TO WS-MORE-SORT-DATA
+               NOT AT END
+                  PERFORM 400-PROCESS-SORTED-RECORD
+             END-RETURN
+           END-PERFORM
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM 500-WRITE-OFFICE-BREAK
+               PERFORM 600-WRITE-TERRITORY-BREAK
+           END-IF
+
+           CLOSE TERRITORY-REPORT.
+
+       400-PROCESS-SORTED-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE SR-TERRITORY-NUM TO WS-PRIOR-TERRITORY-NUM
+               MOVE SR-OFFICE-NUM    TO WS-PRIOR-OFFICE-NUM
+               SET WS-FIRST-RECORD TO FALSE
+           END-IF
+
+           IF SR-TERRITORY-NUM NOT = WS-PRIOR-TERRITORY-NUM
+               PERFORM 500-WRITE-OFFICE-BREAK
+               PERFORM 600-WRITE-TERRITORY-BREAK
+               MOVE SR-TERRITORY-NUM TO WS-PRIOR-TERRITORY-NUM
+               MOVE SR-OFFICE-NUM    TO WS-PRIOR-OFFICE-NUM
+           ELSE
+             IF SR-OFFICE-NUM NOT = WS-PRIOR-OFFICE-NUM
+               PERFORM 500-WRITE-OFFICE-BREAK
+               MOVE SR-OFFICE-NUM    TO WS-PRIOR-OFFICE-NUM
+             END-IF
+           END-IF
+
+           MOVE SPACES               TO WS-DETAIL-LINE
+           MOVE SR-EMPLOYEE-NUM      TO WS-D-EMPLOYEE-NUM
+           MOVE SR-EMPLOYEE-NAME     TO WS-D-EMPLOYEE-NAME
+           MOVE SR-TERRITORY-NUM     TO WS-D-TERRITORY-NUM
+           MOVE SR-OFFICE-NUM        TO WS-D-OFFICE-NUM
+           MOVE SR-ANNUAL-SALARY     TO WS-D-ANNUAL-SALARY
+
+           WRITE TERRITORY-REPORT-LINE FROM WS-DETAIL-LINE
+
+           ADD 1                  TO WS-OFFICE-EMP-COUNT
+           ADD SR-ANNUAL-SALARY   TO WS-OFFICE-SALARY-TOTAL
+           ADD 1                  TO WS-TERR-EMP-COUNT
+           ADD SR-ANNUAL-SALARY   TO WS-TERR-SALARY-TOTAL.
+
+       500-WRITE-OFFICE-BREAK.
+           MOVE WS-OFFICE-EMP-COUNT     TO WS-OB-EMP-COUNT
+           MOVE WS-OFFICE-SALARY-TOTAL  TO WS-OB-SALARY-TOTAL
+
+           WRITE TERRITORY-REPORT-LINE FROM WS-OFFICE-BREAK-LINE
+
+           MOVE ZERO TO WS-OFFICE-EMP-COUNT WS-OFFICE-SALARY-TOTAL.
+
+       600-WRITE-TERRITORY-BREAK.
+           MOVE WS-TERR-EMP-COUNT       TO WS-TB-EMP-COUNT
+           MOVE WS-TERR-SALARY-TOTAL    TO WS-TB-SALARY-TOTAL
+
+           WRITE TERRITORY-REPORT-LINE FROM WS-TERRITORY-BREAK-LINE
+
+           MOVE ZERO TO WS-TERR-EMP-COUNT WS-TERR-SALARY-TOTAL.
