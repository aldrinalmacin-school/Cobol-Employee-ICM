@@ -0,0 +1,68 @@
+      * NAME:   ALDRIN JEROME ALMACIN
+      * DATE:   2026-08-09
+      * PURPOSE: LOOK UP A SINGLE EMPLOYEE ON THE CH0402.DAT MASTER
+      *          BY EMPLOYEE NUMBER, NOW THAT THE MASTER IS AN
+      *          INDEXED FILE, WITHOUT RUNNING THE FULL ASSIGNMENT1
+      *          PASS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIGNMENT3.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-MASTER
+             ASSIGN TO "CH0402.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS EMPLOYEE-NUM-IN
+             FILE STATUS IS WS-FILE-STATUS.
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-MASTER
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+           COPY CH0402M.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INQUIRY-EMP-NUM    PIC X(5).
+       01 WS-FILE-STATUS        PIC XX.
+           88 WS-EMPLOYEE-FOUND          VALUE "00".
+           88 WS-EMPLOYEE-NOT-FOUND      VALUE "23".
+      ***********************************************************
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-INQUIRY-EMP-NUM FROM ARGUMENT-VALUE
+
+           IF WS-INQUIRY-EMP-NUM = SPACES
+               DISPLAY "EMPLOYEE NUMBER PARAMETER REQUIRED"
+           ELSE
+               OPEN INPUT PAYROLL-MASTER
+               PERFORM 200-LOOKUP-EMPLOYEE
+               CLOSE PAYROLL-MASTER
+           END-IF
+
+           STOP RUN.
+
+       200-LOOKUP-EMPLOYEE.
+           MOVE WS-INQUIRY-EMP-NUM TO EMPLOYEE-NUM-IN
+           READ PAYROLL-MASTER
+             INVALID KEY
+                 CONTINUE
+           END-READ
+
+           IF WS-EMPLOYEE-NOT-FOUND
+               DISPLAY "NO RECORD ON FILE FOR EMPLOYEE "
+                       WS-INQUIRY-EMP-NUM
+           ELSE
+               DISPLAY "EMPLOYEE NUMBER. . . : " EMPLOYEE-NUM-IN
+               DISPLAY "EMPLOYEE NAME. . . . : " EMPLOYEE-NAME-IN
+               DISPLAY "TERRITORY/OFFICE . . : " TERRITORY-NUM-IN
+                       "/" OFFICE-NUM-IN
+               DISPLAY "ANNUAL SALARY. . . . : " ANNUAL-SALARY-IN
+               DISPLAY "SOCIAL SECURITY NUM. : " SOCIAL-SEC-NUM-IN
+               DISPLAY "DEPENDENTS . . . . . : " DEPENDENTS-IN
+               DISPLAY "JOB CLASS CODE . . . : " JOB-CLASS-CODE-IN
+           END-IF.
