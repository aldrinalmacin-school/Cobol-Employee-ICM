@@ -0,0 +1,136 @@
+      * NAME:   ALDRIN JEROME ALMACIN
+      * DATE:   2026-08-09
+      * PURPOSE: PRODUCE A PAYROLL REGISTER OFF THE CH0402.DAT
+      *          MASTER SHOWING MONTHLY AND BIWEEKLY GROSS PAY
+      *          COMPUTED FROM ANNUAL-SALARY-IN.
+      * MODIFICATION HISTORY:
+      *   2026-08-09  AJA  APPLY THE SAME FIELD EDITS ASSIGNMENT1
+      *                    USES (EDITCHK.CPY/EDITCHKW.CPY) BEFORE
+      *                    PRINTING A DETAIL LINE, NOT JUST THE
+      *                    ANNUAL-SALARY-IN NUMERIC CHECK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIGNMENT2.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-MASTER
+             ASSIGN TO "CH0402.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS EMPLOYEE-NUM-IN.
+
+           SELECT PAYROLL-REGISTER
+             ASSIGN TO "PAYREG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-MASTER
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+           COPY CH0402M.
+
+       FD PAYROLL-REGISTER
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 72 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 REGISTER-RECORD-OUT.
+        05                       PIC X(5).
+        05 REG-EMPLOYEE-NUM      PIC X(5).
+        05                       PIC X(3).
+        05 REG-EMPLOYEE-NAME     PIC X(20).
+        05                       PIC X(3).
+        05 REG-ANNUAL-SALARY     PIC ZZZ,ZZ9.99.
+        05                       PIC X(3).
+        05 REG-MONTHLY-GROSS     PIC ZZZ,ZZ9.99.
+        05                       PIC X(3).
+        05 REG-BIWEEKLY-GROSS    PIC ZZZ,ZZ9.99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MORE-DATA          PIC X(3)   VALUE "YES".
+           COPY EDITCHKW.
+       01 WS-REGISTER-TOTALS.
+           05 WS-EMPLOYEE-COUNT PIC 9(7)   COMP VALUE ZERO.
+           05 WS-ANNUAL-TOTAL   PIC 9(11)  COMP VALUE ZERO.
+       01 WS-COMPUTED-PAY.
+           05 WS-MONTHLY-GROSS  PIC 9(7)V99 COMP VALUE ZERO.
+           05 WS-BIWEEKLY-GROSS PIC 9(7)V99 COMP VALUE ZERO.
+       01 WS-REGISTER-TOTAL-LINE.
+           05                       PIC X(5).
+           05                       PIC X(20) VALUE
+                    "TOTAL EMPLOYEES . .:".
+           05 WS-RT-EMPLOYEE-COUNT  PIC ZZZ,ZZ9.
+           05                       PIC X(3).
+           05                       PIC X(16) VALUE
+                    "TOTAL SALARY. .:".
+           05 WS-RT-ANNUAL-TOTAL    PIC ZZZ,ZZZ,ZZ9.
+           05                       PIC X(10).
+      ***********************************************************
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN       INPUT  PAYROLL-MASTER
+                      OUTPUT PAYROLL-REGISTER
+
+           PERFORM UNTIL WS-MORE-DATA = "NO"
+             READ PAYROLL-MASTER
+               AT END
+                  MOVE "NO" TO WS-MORE-DATA
+               NOT AT END
+                   PERFORM 150-EDIT-INPUT-RECORD
+                   IF WS-RECORD-IS-VALID
+                       PERFORM 200-REGISTER-DATA-ROUTINE
+                   END-IF
+             END-READ
+           END-PERFORM
+
+           PERFORM 400-WRITE-REGISTER-TOTALS
+
+           CLOSE      PAYROLL-MASTER
+                      PAYROLL-REGISTER
+           STOP RUN.
+
+      ***********************************************************
+      * APPLY THE SAME FIELD EDITS ASSIGNMENT1 USES TO KEEP A BAD
+      * RECORD OFF A1OUTPUT.DAT, SO ONE THAT GETS REJECTED THERE
+      * DOES NOT STILL SHOW UP WITH DOLLAR FIGURES ON PAYREG.DAT.
+      ***********************************************************
+       150-EDIT-INPUT-RECORD.
+           COPY EDITCHK.
+
+       200-REGISTER-DATA-ROUTINE.
+           PERFORM 300-COMPUTE-GROSS-PAY
+
+           ADD 1                                TO WS-EMPLOYEE-COUNT
+           ADD ANNUAL-SALARY-IN-N               TO WS-ANNUAL-TOTAL
+
+           MOVE SPACES                          TO REGISTER-RECORD-OUT
+           MOVE EMPLOYEE-NUM-IN                 TO REG-EMPLOYEE-NUM
+           MOVE EMPLOYEE-NAME-IN                TO REG-EMPLOYEE-NAME
+           MOVE ANNUAL-SALARY-IN-N              TO REG-ANNUAL-SALARY
+           MOVE WS-MONTHLY-GROSS                TO REG-MONTHLY-GROSS
+           MOVE WS-BIWEEKLY-GROSS                TO REG-BIWEEKLY-GROSS
+
+           WRITE REGISTER-RECORD-OUT.
+
+      ***********************************************************
+      * COMPUTE MONTHLY AND BIWEEKLY GROSS PAY FROM THE MASTER'S
+      * ANNUAL SALARY.  A YEAR IS TREATED AS 12 PAY MONTHS AND
+      * 26 BIWEEKLY PAY PERIODS.
+      ***********************************************************
+       300-COMPUTE-GROSS-PAY.
+           COMPUTE WS-MONTHLY-GROSS ROUNDED =
+                   ANNUAL-SALARY-IN-N / 12
+           COMPUTE WS-BIWEEKLY-GROSS ROUNDED =
+                   ANNUAL-SALARY-IN-N / 26.
+
+      ***********************************************************
+      * WRITE A TOTALS TRAILER TO PAYREG.DAT SO THE REGISTER CAN
+      * BE BALANCED AGAINST CH0402.DAT.
+      ***********************************************************
+       400-WRITE-REGISTER-TOTALS.
+           MOVE WS-EMPLOYEE-COUNT   TO WS-RT-EMPLOYEE-COUNT
+           MOVE WS-ANNUAL-TOTAL     TO WS-RT-ANNUAL-TOTAL
+
+           WRITE REGISTER-RECORD-OUT FROM WS-REGISTER-TOTAL-LINE.
