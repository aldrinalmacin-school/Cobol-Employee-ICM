@@ -0,0 +1,29 @@
+      * NAME:   ALDRIN JEROME ALMACIN
+      * DATE:   2026-08-09
+      * PURPOSE: CALLED SUBPROGRAM THAT ESTIMATES AN EMPLOYEE'S
+      *          WITHHOLDING ALLOWANCE FROM ANNUAL SALARY AND
+      *          DEPENDENTS.  THE FORMULA IS A FLAT PER-DEPENDENT
+      *          EXEMPTION PLUS A SMALL PERCENTAGE OF SALARY, AND
+      *          IS AN ESTIMATE ONLY, NOT A TAX TABLE LOOKUP.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WHCALC.
+      ***********************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WH-PER-DEPENDENT-EXEMPTION   PIC 9(4)   VALUE 1000.
+       01 WH-SALARY-EXEMPTION-PERCENT  PIC V99    VALUE .02.
+
+       LINKAGE SECTION.
+       01 WH-ANNUAL-SALARY             PIC 9(6).
+       01 WH-DEPENDENTS                PIC 99.
+       01 WH-WITHHOLDING-ALLOWANCE     PIC 9(7)V99.
+      ***********************************************************
+       PROCEDURE DIVISION USING WH-ANNUAL-SALARY
+                                 WH-DEPENDENTS
+                                 WH-WITHHOLDING-ALLOWANCE.
+       100-MAIN-MODULE.
+           COMPUTE WH-WITHHOLDING-ALLOWANCE ROUNDED =
+                   (WH-DEPENDENTS * WH-PER-DEPENDENT-EXEMPTION)
+                 + (WH-ANNUAL-SALARY * WH-SALARY-EXEMPTION-PERCENT)
+
+           GOBACK.
