@@ -0,0 +1,102 @@
+      * NAME:   ALDRIN JEROME ALMACIN
+      * DATE:   2026-08-09
+      * PURPOSE: CALLED SUBPROGRAM THAT TRUNCATES A LINE
+      *          SEQUENTIAL FILE DOWN TO ITS FIRST N RECORDS,
+      *          DISCARDING EVERYTHING AFTER THAT POINT.  USED BY
+      *          ASSIGNMENT1'S CHECKPOINT RESTART TO BACK
+      *          A1OUTPUT.DAT, A1EXCEPT.DAT, A1EMPCUR.DAT AND
+      *          A1RECON.DAT OUT TO EXACTLY WHAT WAS WRITTEN AS OF
+      *          THE LAST CHECKPOINT BEFORE THEY ARE REOPENED
+      *          EXTEND, SINCE RECORDS WRITTEN BETWEEN THE LAST
+      *          CHECKPOINT AND AN ABEND WOULD OTHERWISE BE
+      *          DUPLICATED WHEN THE RESTART RUN RESUMES INPUT AT
+      *          THE CHECKPOINTED KEY AND APPENDS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. A1TRUNC.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNC-SOURCE
+             ASSIGN TO WS-SOURCE-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT TRUNC-TARGET
+             ASSIGN TO WS-TARGET-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-TARGET-STATUS.
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRUNC-SOURCE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 200 CHARACTERS.
+       01 TRUNC-SOURCE-REC           PIC X(200).
+
+       FD TRUNC-TARGET
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 200 CHARACTERS.
+       01 TRUNC-TARGET-REC           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SOURCE-NAME             PIC X(20) VALUE SPACES.
+       01 WS-TARGET-NAME             PIC X(20) VALUE "A1TRUNC.TMP".
+       01 WS-SOURCE-STATUS           PIC XX.
+           88 WS-SOURCE-OPEN-OK              VALUE "00".
+       01 WS-TARGET-STATUS           PIC XX.
+           88 WS-TARGET-OPEN-OK              VALUE "00".
+       01 WS-RECORDS-COPIED          PIC 9(7)  COMP VALUE ZERO.
+       01 WS-MORE-SOURCE             PIC X(3)  VALUE "YES".
+       01 WS-RENAME-STATUS           PIC S9(9) COMP-5 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LK-FILE-NAME               PIC X(20).
+       01 LK-KEEP-COUNT              PIC 9(7).
+      ***********************************************************
+       PROCEDURE DIVISION USING LK-FILE-NAME LK-KEEP-COUNT.
+       100-MAIN-MODULE.
+           MOVE LK-FILE-NAME TO WS-SOURCE-NAME
+           MOVE ZERO         TO WS-RECORDS-COPIED
+           MOVE "YES"        TO WS-MORE-SOURCE
+
+           OPEN INPUT TRUNC-SOURCE
+
+           IF NOT WS-SOURCE-OPEN-OK
+               DISPLAY "A1TRUNC: " LK-FILE-NAME
+                       " NOT FOUND OR UNREADABLE, STATUS "
+                       WS-SOURCE-STATUS " - TRUNCATION SKIPPED"
+           ELSE
+               OPEN OUTPUT TRUNC-TARGET
+               IF NOT WS-TARGET-OPEN-OK
+                   DISPLAY "A1TRUNC: " WS-TARGET-NAME
+                           " COULD NOT BE OPENED, STATUS "
+                           WS-TARGET-STATUS " - TRUNCATION SKIPPED"
+                   CLOSE TRUNC-SOURCE
+               ELSE
+                   PERFORM UNTIL WS-MORE-SOURCE = "NO"
+                              OR WS-RECORDS-COPIED >= LK-KEEP-COUNT
+                     READ TRUNC-SOURCE
+                       AT END
+                          MOVE "NO" TO WS-MORE-SOURCE
+                       NOT AT END
+                          WRITE TRUNC-TARGET-REC FROM TRUNC-SOURCE-REC
+                          ADD 1 TO WS-RECORDS-COPIED
+                     END-READ
+                   END-PERFORM
+
+                   CLOSE TRUNC-SOURCE
+                   CLOSE TRUNC-TARGET
+
+                   CALL "CBL_DELETE_FILE" USING LK-FILE-NAME
+                       RETURNING WS-RENAME-STATUS
+                   END-CALL
+
+                   CALL "CBL_RENAME_FILE" USING WS-TARGET-NAME
+                                                 LK-FILE-NAME
+                       RETURNING WS-RENAME-STATUS
+                   END-CALL
+               END-IF
+           END-IF
+
+           GOBACK.
