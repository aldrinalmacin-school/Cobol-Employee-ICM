@@ -0,0 +1,100 @@
+      * NAME:   ALDRIN JEROME ALMACIN
+      * DATE:   2026-08-09
+      * PURPOSE: PRODUCE A PAYROLL DEDUCTIONS REPORT OFF CH0402.DAT
+      *          SHOWING EACH EMPLOYEE'S ESTIMATED WITHHOLDING
+      *          ALLOWANCE, COMPUTED BY THE WHCALC SUBPROGRAM FROM
+      *          ANNUAL SALARY AND DEPENDENTS.
+      * MODIFICATION HISTORY:
+      *   2026-08-09  AJA  APPLY THE SAME FIELD EDITS ASSIGNMENT1
+      *                    USES (EDITCHK.CPY/EDITCHKW.CPY) BEFORE
+      *                    PRINTING A DETAIL LINE, NOT JUST THE
+      *                    ANNUAL-SALARY-IN/DEPENDENTS-IN NUMERIC
+      *                    CHECKS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIGNMENT5.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-MASTER
+             ASSIGN TO "CH0402.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS EMPLOYEE-NUM-IN.
+
+           SELECT DEDUCTIONS-REPORT
+             ASSIGN TO "DEDRPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-MASTER
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+           COPY CH0402M.
+
+       FD DEDUCTIONS-REPORT
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 DEDUCTIONS-RECORD-OUT.
+        05                       PIC X(5).
+        05 DED-EMPLOYEE-NUM      PIC X(5).
+        05                       PIC X(3).
+        05 DED-EMPLOYEE-NAME     PIC X(20).
+        05                       PIC X(3).
+        05 DED-DEPENDENTS        PIC Z9.
+        05                       PIC X(3).
+        05 DED-ANNUAL-SALARY     PIC ZZZ,ZZ9.
+        05                       PIC X(3).
+        05 DED-WITHHOLDING-ALLOW PIC ZZZ,ZZ9.99.
+        05                       PIC X(19).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MORE-DATA           PIC X(3)     VALUE "YES".
+       01 WS-WITHHOLDING-ALLOWANCE PIC 9(7)V99 VALUE ZERO.
+           COPY EDITCHKW.
+      ***********************************************************
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN       INPUT  PAYROLL-MASTER
+                      OUTPUT DEDUCTIONS-REPORT
+
+           PERFORM UNTIL WS-MORE-DATA = "NO"
+             READ PAYROLL-MASTER
+               AT END
+                  MOVE "NO" TO WS-MORE-DATA
+               NOT AT END
+                   PERFORM 150-EDIT-INPUT-RECORD
+                   IF WS-RECORD-IS-VALID
+                       PERFORM 200-DEDUCTIONS-DATA-ROUTINE
+                   END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE      PAYROLL-MASTER
+                      DEDUCTIONS-REPORT
+           STOP RUN.
+
+      ***********************************************************
+      * APPLY THE SAME FIELD EDITS ASSIGNMENT1 USES TO KEEP A BAD
+      * RECORD OFF A1OUTPUT.DAT, SO ONE THAT GETS REJECTED THERE
+      * DOES NOT STILL SHOW UP ON DEDRPT.DAT.
+      ***********************************************************
+       150-EDIT-INPUT-RECORD.
+           COPY EDITCHK.
+
+       200-DEDUCTIONS-DATA-ROUTINE.
+           CALL "WHCALC" USING ANNUAL-SALARY-IN-N
+                               DEPENDENTS-IN-N
+                               WS-WITHHOLDING-ALLOWANCE
+
+           MOVE SPACES                    TO DEDUCTIONS-RECORD-OUT
+           MOVE EMPLOYEE-NUM-IN           TO DED-EMPLOYEE-NUM
+           MOVE EMPLOYEE-NAME-IN          TO DED-EMPLOYEE-NAME
+           MOVE DEPENDENTS-IN-N           TO DED-DEPENDENTS
+           MOVE ANNUAL-SALARY-IN-N        TO DED-ANNUAL-SALARY
+           MOVE WS-WITHHOLDING-ALLOWANCE   TO DED-WITHHOLDING-ALLOW
+
+           WRITE DEDUCTIONS-RECORD-OUT.
