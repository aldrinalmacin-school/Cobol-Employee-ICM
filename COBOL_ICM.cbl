@@ -1,6 +1,56 @@
       * NAME:   ALDRIN JEROME ALMACIN
       * DATE:   JUNE 6, 2013
       * PURPOSE: TO FORMAT PAYROLL DATA INTO AN OUTPUT FILE.
+      * MODIFICATION HISTORY:
+      *   2026-08-09  AJA  ADD FIELD EDITS ON PAYROLL-RECORD-IN AND
+      *                    ROUTE FAILING RECORDS TO A1EXCEPT.DAT
+      *                    INSTEAD OF WRITING THEM TO A1OUTPUT.DAT.
+      *   2026-08-09  AJA  ADD CONTROL-TOTAL SUMMARY (A1SUMRY.DAT)
+      *                    SO A RUN CAN BE BALANCED.
+      *   2026-08-09  AJA  CONVERT CH0402.DAT TO AN INDEXED FILE
+      *                    KEYED ON EMPLOYEE-NUM-IN (SEE ALSO THE
+      *                    ASSIGNMENT3 INQUIRY PROGRAM).
+      *   2026-08-09  AJA  LOAD JOBCLASS.DAT INTO A TABLE AND PRINT
+      *                    THE JOB CLASS DESCRIPTION ON A1OUTPUT.DAT.
+      *   2026-08-09  AJA  ADD CHECKPOINT/RESTART ON THE CH0402.DAT
+      *                    READ LOOP (A1CHKPT.DAT / A1CHKPTP.DAT).
+      *   2026-08-09  AJA  ADD A RUN PARAMETER TO MASK
+      *                    SOCIAL-SEC-NUM-OUT FOR DISTRIBUTED
+      *                    COPIES OF A1OUTPUT.DAT.
+      *   2026-08-09  AJA  RECONCILE EMPLOYEE NUMBERS RUN-OVER-RUN
+      *                    (A1EMPCUR.DAT / A1EMPPRV.DAT) AND FLAG
+      *                    IN-RUN DUPLICATES TO A1RECON.DAT.
+      *   2026-08-09  AJA  OPEN EXTEND (NOT OUTPUT) A1OUTPUT.DAT,
+      *                    A1EXCEPT.DAT AND A1RECON.DAT ON A RESTART
+      *                    RUN SO THE RESUMED TAIL IS APPENDED, NOT
+      *                    TRUNCATED.  MADE A1CHKPTP.DAT OPTIONAL SO
+      *                    A RESTART PARM WITH NO PRIOR CHECKPOINT
+      *                    FALLS BACK TO A FULL PASS INSTEAD OF
+      *                    ABENDING.  ACCEPT THE RUN DATE AS
+      *                    YYYYMMDD.  BOUNDS-CHECK THE JOB CLASS
+      *                    TABLE LOAD AGAINST ITS 50-ENTRY MAX.
+      *   2026-08-09  AJA  CHECKPOINT NOW ALSO CAPTURES THE RECON
+      *                    ENTRY COUNT, AND A RESTART CALLS A1TRUNC
+      *                    TO BACK A1OUTPUT.DAT/A1EXCEPT.DAT/
+      *                    A1EMPCUR.DAT/A1RECON.DAT OUT TO THE LAST
+      *                    CHECKPOINTED COUNTS BEFORE REOPENING THEM
+      *                    EXTEND, SO RECORDS WRITTEN BETWEEN THE
+      *                    LAST CHECKPOINT AND AN ABEND ARE NOT
+      *                    DUPLICATED ON THE RESUMED RUN.  SEEDED
+      *                    WS-LAST-PROCESSED-KEY WITH HIGH-VALUES SO
+      *                    A BLANK FIRST EMPLOYEE NUMBER IS NOT
+      *                    MISREAD AS A DUPLICATE.  FACTORED THE
+      *                    FIELD EDITS OUT TO EDITCHK.CPY/
+      *                    EDITCHKW.CPY SO ASSIGNMENT2, ASSIGNMENT4
+      *                    AND ASSIGNMENT5 APPLY THE SAME RULES
+      *                    BEFORE PRINTING A DETAIL LINE.
+      *   2026-08-09  AJA  MOVED 100-MAIN-MODULE BACK TO BE THE
+      *                    FIRST PHYSICAL PARAGRAPH IN THE PROCEDURE
+      *                    DIVISION (050/060/065 NOW FOLLOW IT), SINCE
+      *                    EXECUTION STARTS AT THE FIRST PARAGRAPH
+      *                    REGARDLESS OF ITS NAME AND THE EARLIER
+      *                    ORDERING FELL THROUGH INTO 050/060/065
+      *                    BEFORE 100-MAIN-MODULE EVER OPENED A FILE.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ASSIGNMENT1.
       ***********************************************************
@@ -9,11 +59,45 @@
        FILE-CONTROL.
            SELECT PAYROLL-MASTER
              ASSIGN TO "CH0402.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
-             
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS EMPLOYEE-NUM-IN.
+
            SELECT PAYROLL-OUT
              ASSIGN TO "A1OUTPUT.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYROLL-EXCEPTION
+             ASSIGN TO "A1EXCEPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYROLL-SUMMARY
+             ASSIGN TO "A1SUMRY.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOB-CLASS-TABLE-FILE
+             ASSIGN TO "JOBCLASS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+             ASSIGN TO "A1CHKPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-PRIOR-FILE
+             ASSIGN TO "A1CHKPTP.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CURRENT-EMPLOYEE-LIST
+             ASSIGN TO "A1EMPCUR.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PRIOR-EMPLOYEE-LIST
+             ASSIGN TO "A1EMPPRV.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECON-DISCREPANCY
+             ASSIGN TO "A1RECON.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
       ***********************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -21,21 +105,11 @@
           LABEL RECORDS ARE STANDARD
           RECORD CONTAINS 80 CHARACTERS
           BLOCK CONTAINS 10 RECORDS.
-       01 PAYROLL-RECORD-IN.
-        05 EMPLOYEE-NUM-IN     PIC X(5).
-        05 EMPLOYEE-NAME-IN    PIC X(20).
-        05 LOCATION-CODE.
-           10 TERRITORY-NUM-IN   PIC XX.
-           10 OFFICE-NUM-IN      PIC XX.
-        05 ANNUAL-SALARY-IN    PIC X(6).
-        05 SOCIAL-SEC-NUM-IN   PIC X(9).
-        05 DEPENDENTS-IN       PIC XX.
-        05 JOB-CLASS-CODE-IN   PIC XX.
-        05                     PIC X(32).
-       
+           COPY CH0402M.
+
        FD PAYROLL-OUT
           LABEL RECORDS ARE STANDARD
-          RECORD CONTAINS 67 CHARACTERS
+          RECORD CONTAINS 89 CHARACTERS
           BLOCK CONTAINS 10 RECORDS.
        01 PAYROLL-RECORD-OUT.
         05                     PIC X(5).
@@ -55,28 +129,296 @@
         05 DEPENDENTS-OUT      PIC XX.
         05                     PIC XX.
         05 JOB-CLASS-CODE-OUT  PIC XX.
-        
+        05                     PIC XX.
+        05 JOB-CLASS-DESC-OUT  PIC X(20).
+
+       FD PAYROLL-EXCEPTION
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 67 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 EXCEPTION-RECORD-OUT.
+        05 EXCEPT-EMPLOYEE-NUM PIC X(5).
+        05                     PIC X.
+        05 EXCEPT-EMPLOYEE-NAME PIC X(20).
+        05                     PIC X.
+        05 EXCEPT-REASON      PIC X(40).
+
+       FD PAYROLL-SUMMARY
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 SUMMARY-RECORD-OUT.
+        05                        PIC X(5).
+        05 SUM-RECORDS-READ       PIC ZZZ,ZZ9.
+        05                        PIC X(5).
+        05 SUM-RECORDS-WRITTEN    PIC ZZZ,ZZ9.
+        05                        PIC X(5).
+        05 SUM-RECORDS-REJECTED   PIC ZZZ,ZZ9.
+        05                        PIC X(5).
+        05 SUM-SALARY-TOTAL       PIC ZZ,ZZZ,ZZZ,ZZ9.
+        05                        PIC X(25).
+
+       FD JOB-CLASS-TABLE-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 22 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 JOB-CLASS-TABLE-RECORD.
+        05 JCT-CODE-IN            PIC XX.
+        05 JCT-DESC-IN            PIC X(20).
+
+       FD CHECKPOINT-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 52 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 CHECKPOINT-RECORD-OUT.
+        05 CKPT-OUT-RUN-DATE         PIC X(8).
+        05 CKPT-OUT-RECORDS-READ     PIC 9(7).
+        05 CKPT-OUT-RECORDS-WRITTEN  PIC 9(7).
+        05 CKPT-OUT-RECORDS-REJECTED PIC 9(7).
+        05 CKPT-OUT-SALARY-TOTAL     PIC 9(11).
+        05 CKPT-OUT-LAST-EMP-NUM     PIC X(5).
+        05 CKPT-OUT-RECON-COUNT      PIC 9(7).
+
+       FD CHECKPOINT-PRIOR-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 52 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 CHECKPOINT-RECORD-IN.
+        05 CKPT-IN-RUN-DATE          PIC X(8).
+        05 CKPT-IN-RECORDS-READ      PIC 9(7).
+        05 CKPT-IN-RECORDS-WRITTEN   PIC 9(7).
+        05 CKPT-IN-RECORDS-REJECTED  PIC 9(7).
+        05 CKPT-IN-SALARY-TOTAL      PIC 9(11).
+        05 CKPT-IN-LAST-EMP-NUM      PIC X(5).
+        05 CKPT-IN-RECON-COUNT       PIC 9(7).
+
+       FD CURRENT-EMPLOYEE-LIST
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 5 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 CURRENT-EMP-RECORD      PIC X(5).
+
+       FD PRIOR-EMPLOYEE-LIST
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 5 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 PRIOR-EMP-RECORD        PIC X(5).
+
+       FD RECON-DISCREPANCY
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 38 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 RECON-RECORD-OUT.
+        05 RECON-EMP-NUM          PIC X(5).
+        05                        PIC X(3).
+        05 RECON-REASON           PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 WS-MORE-DATA         PIC X(3)   VALUE "YES".
+           COPY EDITCHKW.
+       01 WS-CONTROL-TOTALS.
+           05 WS-RECORDS-READ     PIC 9(7)  COMP VALUE ZERO.
+           05 WS-RECORDS-WRITTEN  PIC 9(7)  COMP VALUE ZERO.
+           05 WS-RECORDS-REJECTED PIC 9(7)  COMP VALUE ZERO.
+           05 WS-SALARY-TOTAL     PIC 9(11) COMP VALUE ZERO.
+           05 WS-RECON-ENTRIES-WRITTEN PIC 9(7) COMP VALUE ZERO.
+       01 WS-TRUNC-CONTROLS.
+           05 WS-TRUNC-FILE-NAME  PIC X(20) VALUE SPACES.
+           05 WS-TRUNC-KEEP-COUNT PIC 9(7)  VALUE ZERO.
+       01 WS-JOB-CLASS-TABLE.
+           05 WS-JOB-CLASS-COUNT  PIC 9(4)  COMP VALUE ZERO.
+           05 WS-JOB-CLASS-ENTRY OCCURS 1 TO 50 TIMES
+                                 DEPENDING ON WS-JOB-CLASS-COUNT
+                                 INDEXED BY WS-JCT-IDX.
+               10 WS-JCT-CODE      PIC XX.
+               10 WS-JCT-DESC      PIC X(20).
+       01 WS-JOB-CLASS-FOUND-SW   PIC X(1)  VALUE "N".
+           88 WS-JOB-CLASS-FOUND            VALUE "Y".
+       01 WS-MASK-PARM            PIC X(1)  VALUE SPACE.
+           88 WS-MASK-SSN                   VALUE "M" "m".
+       01 WS-RESTART-PARM         PIC X(1)  VALUE SPACE.
+           88 WS-RESTART-REQUESTED          VALUE "R" "r".
+       01 WS-RESTART-KEY          PIC X(5)  VALUE SPACES.
+       01 WS-RUN-DATE             PIC X(8)  VALUE SPACES.
+       01 WS-CHECKPOINT-CONTROLS.
+           05 WS-CKPT-INTERVAL    PIC 9(5) COMP VALUE 100.
+           05 WS-CKPT-COUNTER     PIC 9(5) COMP VALUE ZERO.
+       01 WS-LAST-PROCESSED-KEY  PIC X(5)  VALUE HIGH-VALUES.
+       01 WS-RECON-CUR-MORE      PIC X(3)  VALUE "YES".
+       01 WS-RECON-PRI-MORE      PIC X(3)  VALUE "YES".
+       01 WS-RECON-CUR-KEY       PIC X(5)  VALUE HIGH-VALUES.
+       01 WS-RECON-PRI-KEY       PIC X(5)  VALUE HIGH-VALUES.
       ***********************************************************
        PROCEDURE DIVISION.
+      ***********************************************************
        100-MAIN-MODULE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-MASK-PARM FROM ARGUMENT-VALUE
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM 050-LOAD-JOB-CLASS-TABLE
+
            OPEN       INPUT  PAYROLL-MASTER
-                      OUTPUT PAYROLL-OUT
-           
+                      OUTPUT PAYROLL-SUMMARY
+                      OUTPUT CHECKPOINT-FILE
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 060-DETERMINE-RESTART-POINT
+           END-IF
+
+           IF WS-RESTART-KEY NOT = SPACES
+               PERFORM 065-TRUNCATE-OUTPUT-FILES
+               OPEN EXTEND PAYROLL-OUT
+               OPEN EXTEND PAYROLL-EXCEPTION
+               OPEN EXTEND RECON-DISCREPANCY
+               OPEN EXTEND CURRENT-EMPLOYEE-LIST
+           ELSE
+               OPEN OUTPUT PAYROLL-OUT
+               OPEN OUTPUT PAYROLL-EXCEPTION
+               OPEN OUTPUT RECON-DISCREPANCY
+               OPEN OUTPUT CURRENT-EMPLOYEE-LIST
+           END-IF
+
            PERFORM UNTIL WS-MORE-DATA = "NO"
-             READ PAYROLL-MASTER
+             READ PAYROLL-MASTER NEXT RECORD
                AT END
                   MOVE "NO" TO WS-MORE-DATA
                NOT AT END
-                   PERFORM 200-OUTPUT-DATA-ROUTINE
+                   ADD 1 TO WS-RECORDS-READ
+                   ADD 1 TO WS-CKPT-COUNTER
+                   PERFORM 750-CHECK-DUPLICATE-KEY
+                   PERFORM 300-EDIT-INPUT-RECORD
+                   IF WS-RECORD-IS-VALID
+                       PERFORM 200-OUTPUT-DATA-ROUTINE
+                   ELSE
+                       PERFORM 400-REJECT-RECORD-ROUTINE
+                   END-IF
+                   IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                       PERFORM 700-WRITE-CHECKPOINT
+                   END-IF
              END-READ
            END-PERFORM
-           
+
+           PERFORM 500-WRITE-CONTROL-TOTALS
+
            CLOSE      PAYROLL-MASTER
                       PAYROLL-OUT
+                      PAYROLL-EXCEPTION
+                      PAYROLL-SUMMARY
+                      CHECKPOINT-FILE
+                      CURRENT-EMPLOYEE-LIST
+
+           PERFORM 800-RECONCILE-EMPLOYEES
+
+           CLOSE      RECON-DISCREPANCY
            STOP RUN.
-           
+
+      ***********************************************************
+      * LOAD THE JOB CLASS DESCRIPTIONS FROM JOBCLASS.DAT INTO
+      * WS-JOB-CLASS-TABLE ONE TIME, BEFORE THE MASTER IS READ.
+      ***********************************************************
+       050-LOAD-JOB-CLASS-TABLE.
+           OPEN INPUT JOB-CLASS-TABLE-FILE
+
+           PERFORM UNTIL WS-MORE-DATA = "NO"
+             READ JOB-CLASS-TABLE-FILE
+               AT END
+                  MOVE "NO" TO WS-MORE-DATA
+               NOT AT END
+                 IF WS-JOB-CLASS-COUNT < 50
+                    ADD 1 TO WS-JOB-CLASS-COUNT
+                    MOVE JCT-CODE-IN
+                      TO WS-JCT-CODE (WS-JOB-CLASS-COUNT)
+                    MOVE JCT-DESC-IN
+                      TO WS-JCT-DESC (WS-JOB-CLASS-COUNT)
+                 ELSE
+                    DISPLAY "JOBCLASS.DAT OVER 50 ENTRIES - SKIPPING "
+                            JCT-CODE-IN
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE JOB-CLASS-TABLE-FILE
+           MOVE "YES" TO WS-MORE-DATA.
+
+      ***********************************************************
+      * A RESTART RUN READS THE PRIOR RUN'S CHECKPOINT FILE FOR
+      * THE LAST CONTROL TOTALS AND EMPLOYEE NUMBER PROCESSED, SO
+      * THE RESUMED RUN'S TOTALS AND A1EMPCUR.DAT REFLECT THE
+      * WHOLE LOGICAL RUN AND NOT JUST THE RESUMED TAIL, THEN
+      * STARTS THE MASTER JUST PAST THAT KEY SO THE RERUN SKIPS
+      * THE RECORDS ALREADY HANDLED.  THE OPERATOR RENAMES THE
+      * PRIOR RUN'S A1CHKPT.DAT TO A1CHKPTP.DAT BEFORE
+      * RESUBMITTING THE JOB.  ONLY SETS WS-RESTART-KEY AND
+      * POSITIONS THE MASTER; 065-TRUNCATE-OUTPUT-FILES (CALLED
+      * SEPARATELY BY 100-MAIN-MODULE) IS WHAT MAKES A1OUTPUT.DAT,
+      * A1EXCEPT.DAT, A1EMPCUR.DAT AND A1RECON.DAT MATCH THIS SAME
+      * CHECKPOINTED POINT BEFORE THEY ARE REOPENED EXTEND.
+      ***********************************************************
+       060-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-PRIOR-FILE
+           MOVE "YES" TO WS-MORE-DATA
+
+           PERFORM UNTIL WS-MORE-DATA = "NO"
+             READ CHECKPOINT-PRIOR-FILE
+               AT END
+                  MOVE "NO" TO WS-MORE-DATA
+               NOT AT END
+                  MOVE CKPT-IN-RECORDS-READ     TO WS-RECORDS-READ
+                  MOVE CKPT-IN-RECORDS-WRITTEN  TO WS-RECORDS-WRITTEN
+                  MOVE CKPT-IN-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                  MOVE CKPT-IN-SALARY-TOTAL     TO WS-SALARY-TOTAL
+                  MOVE CKPT-IN-LAST-EMP-NUM     TO WS-RESTART-KEY
+                  MOVE CKPT-IN-RECON-COUNT
+                    TO WS-RECON-ENTRIES-WRITTEN
+             END-READ
+           END-PERFORM
+
+           CLOSE CHECKPOINT-PRIOR-FILE
+           MOVE "YES" TO WS-MORE-DATA
+
+           IF WS-RESTART-KEY = SPACES
+               DISPLAY "A1CHKPTP.DAT NOT FOUND OR EMPTY - "
+                       "RESTART PARM IGNORED, RUNNING FULL PASS"
+           ELSE
+               MOVE WS-RESTART-KEY TO EMPLOYEE-NUM-IN
+               MOVE WS-RESTART-KEY TO WS-LAST-PROCESSED-KEY
+               START PAYROLL-MASTER KEY IS GREATER THAN EMPLOYEE-NUM-IN
+                 INVALID KEY
+                     MOVE "NO" TO WS-MORE-DATA
+               END-START
+           END-IF.
+
+      ***********************************************************
+      * RECORDS WRITTEN TO A1OUTPUT.DAT, A1EXCEPT.DAT, A1EMPCUR.DAT
+      * AND A1RECON.DAT AFTER THE LAST CHECKPOINT BUT BEFORE THE
+      * ABEND ARE ALREADY ON DISK, EVEN THOUGH THEY ARE PAST THE
+      * KEY 060-DETERMINE-RESTART-POINT RESUMES INPUT FROM.  BACK
+      * EACH OF THOSE FILES OUT TO EXACTLY THE COUNT CAPTURED IN
+      * THE LAST CHECKPOINT RECORD SO THE EXTEND OPENS THAT FOLLOW
+      * APPEND ONLY THE RECORDS THIS RUN IS ABOUT TO REPRODUCE, NOT
+      * A SECOND COPY OF THEM.
+      ***********************************************************
+       065-TRUNCATE-OUTPUT-FILES.
+           MOVE "A1OUTPUT.DAT"        TO WS-TRUNC-FILE-NAME
+           MOVE WS-RECORDS-WRITTEN    TO WS-TRUNC-KEEP-COUNT
+           CALL "A1TRUNC" USING WS-TRUNC-FILE-NAME WS-TRUNC-KEEP-COUNT
+
+           MOVE "A1EXCEPT.DAT"        TO WS-TRUNC-FILE-NAME
+           MOVE WS-RECORDS-REJECTED   TO WS-TRUNC-KEEP-COUNT
+           CALL "A1TRUNC" USING WS-TRUNC-FILE-NAME WS-TRUNC-KEEP-COUNT
+
+           MOVE "A1EMPCUR.DAT"        TO WS-TRUNC-FILE-NAME
+           MOVE WS-RECORDS-READ       TO WS-TRUNC-KEEP-COUNT
+           CALL "A1TRUNC" USING WS-TRUNC-FILE-NAME WS-TRUNC-KEEP-COUNT
+
+           MOVE "A1RECON.DAT"              TO WS-TRUNC-FILE-NAME
+           MOVE WS-RECON-ENTRIES-WRITTEN   TO WS-TRUNC-KEEP-COUNT
+           CALL "A1TRUNC" USING WS-TRUNC-FILE-NAME WS-TRUNC-KEEP-COUNT.
+
+      ***********************************************************
        200-OUTPUT-DATA-ROUTINE.
            MOVE SPACES                            TO PAYROLL-RECORD-OUT
            MOVE EMPLOYEE-NUM-IN                   TO EMPLOYEE-NUM-OUT
@@ -87,5 +429,166 @@
            MOVE SOCIAL-SEC-NUM-IN                 TO SOCIAL-SEC-NUM-OUT
            MOVE DEPENDENTS-IN                     TO DEPENDENTS-OUT
            MOVE JOB-CLASS-CODE-IN                 TO JOB-CLASS-CODE-OUT
-           
-           WRITE PAYROLL-RECORD-OUT.
\ No newline at end of file
+
+           IF WS-MASK-SSN
+               MOVE "XXXXX" TO SOCIAL-SEC-NUM-OUT (1:5)
+           END-IF
+
+           PERFORM 600-LOOKUP-JOB-CLASS
+           IF WS-JOB-CLASS-FOUND
+               MOVE WS-JCT-DESC (WS-JCT-IDX)       TO JOB-CLASS-DESC-OUT
+           ELSE
+               MOVE "UNKNOWN JOB CLASS"            TO JOB-CLASS-DESC-OUT
+           END-IF
+
+           WRITE PAYROLL-RECORD-OUT
+
+           ADD 1                    TO WS-RECORDS-WRITTEN
+           ADD ANNUAL-SALARY-IN-N   TO WS-SALARY-TOTAL.
+
+      ***********************************************************
+      * VALIDATE THE INCOMING RECORD BEFORE IT IS ALLOWED ONTO
+      * A1OUTPUT.DAT.  ANY FAILING FIELD SETS WS-RECORD-IS-INVALID
+      * AND LOADS WS-REJECT-REASON WITH THE FIRST FAILURE FOUND.
+      ***********************************************************
+       300-EDIT-INPUT-RECORD.
+           COPY EDITCHK.
+
+      ***********************************************************
+      * WRITE A REJECTED RECORD, WITH ITS REASON, TO A1EXCEPT.DAT.
+      ***********************************************************
+       400-REJECT-RECORD-ROUTINE.
+           MOVE SPACES                TO EXCEPTION-RECORD-OUT
+           MOVE EMPLOYEE-NUM-IN       TO EXCEPT-EMPLOYEE-NUM
+           MOVE EMPLOYEE-NAME-IN      TO EXCEPT-EMPLOYEE-NAME
+           MOVE WS-REJECT-REASON      TO EXCEPT-REASON
+
+           WRITE EXCEPTION-RECORD-OUT
+
+           ADD 1                      TO WS-RECORDS-REJECTED.
+
+      ***********************************************************
+      * WRITE THE RUN'S CONTROL-TOTAL TRAILER TO A1SUMRY.DAT SO
+      * THE RUN CAN BE BALANCED AGAINST CH0402.DAT.
+      ***********************************************************
+       500-WRITE-CONTROL-TOTALS.
+           MOVE SPACES                  TO SUMMARY-RECORD-OUT
+           MOVE WS-RECORDS-READ         TO SUM-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN      TO SUM-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED     TO SUM-RECORDS-REJECTED
+           MOVE WS-SALARY-TOTAL         TO SUM-SALARY-TOTAL
+
+           WRITE SUMMARY-RECORD-OUT.
+
+      ***********************************************************
+      * SEARCH WS-JOB-CLASS-TABLE FOR JOB-CLASS-CODE-IN.
+      ***********************************************************
+       600-LOOKUP-JOB-CLASS.
+           SET WS-JCT-IDX TO 1
+           MOVE "N" TO WS-JOB-CLASS-FOUND-SW
+
+           SEARCH WS-JOB-CLASS-ENTRY
+             AT END
+                 MOVE "N" TO WS-JOB-CLASS-FOUND-SW
+             WHEN WS-JCT-CODE (WS-JCT-IDX) = JOB-CLASS-CODE-IN
+                 MOVE "Y" TO WS-JOB-CLASS-FOUND-SW
+           END-SEARCH.
+
+      ***********************************************************
+      * LOG A RESTART CONTROL RECORD EVERY WS-CKPT-INTERVAL
+      * RECORDS SO A RERUN CAN RESUME FROM THIS POINT INSTEAD OF
+      * REPROCESSING THE WHOLE MASTER.
+      ***********************************************************
+       700-WRITE-CHECKPOINT.
+           MOVE SPACES                   TO CHECKPOINT-RECORD-OUT
+           MOVE WS-RUN-DATE              TO CKPT-OUT-RUN-DATE
+           MOVE WS-RECORDS-READ          TO CKPT-OUT-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN       TO CKPT-OUT-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED      TO CKPT-OUT-RECORDS-REJECTED
+           MOVE WS-SALARY-TOTAL          TO CKPT-OUT-SALARY-TOTAL
+           MOVE EMPLOYEE-NUM-IN          TO CKPT-OUT-LAST-EMP-NUM
+           MOVE WS-RECON-ENTRIES-WRITTEN TO CKPT-OUT-RECON-COUNT
+
+           WRITE CHECKPOINT-RECORD-OUT
+
+           MOVE ZERO TO WS-CKPT-COUNTER.
+
+      ***********************************************************
+      * RECORD EVERY EMPLOYEE NUMBER READ THIS RUN TO
+      * A1EMPCUR.DAT, AND FLAG ANY NUMBER THAT REPEATS WITHIN THE
+      * RUN (BACK TO BACK, SINCE THE MASTER IS READ IN ASCENDING
+      * KEY SEQUENCE) TO A1RECON.DAT.
+      ***********************************************************
+       750-CHECK-DUPLICATE-KEY.
+           IF EMPLOYEE-NUM-IN = WS-LAST-PROCESSED-KEY
+               MOVE SPACES TO RECON-RECORD-OUT
+               MOVE EMPLOYEE-NUM-IN TO RECON-EMP-NUM
+               MOVE "DUPLICATE WITHIN THIS RUN" TO RECON-REASON
+               WRITE RECON-RECORD-OUT
+               ADD 1 TO WS-RECON-ENTRIES-WRITTEN
+           END-IF
+
+           MOVE EMPLOYEE-NUM-IN TO WS-LAST-PROCESSED-KEY
+           MOVE EMPLOYEE-NUM-IN TO CURRENT-EMP-RECORD
+           WRITE CURRENT-EMP-RECORD.
+
+      ***********************************************************
+      * COMPARE THIS RUN'S EMPLOYEE NUMBERS (A1EMPCUR.DAT) AGAINST
+      * THE PRIOR RUN'S LIST (A1EMPPRV.DAT).  BOTH LISTS ARE IN
+      * ASCENDING EMPLOYEE NUMBER SEQUENCE, SO A SIMPLE MATCH-MERGE
+      * IS ENOUGH TO FIND A NUMBER PRESENT LAST RUN THAT IS MISSING
+      * FROM THIS RUN.  THE OPERATOR RENAMES THIS RUN'S
+      * A1EMPCUR.DAT TO A1EMPPRV.DAT BEFORE THE NEXT RUN.
+      ***********************************************************
+       800-RECONCILE-EMPLOYEES.
+           OPEN INPUT CURRENT-EMPLOYEE-LIST
+                      PRIOR-EMPLOYEE-LIST
+
+           PERFORM 810-READ-NEXT-CURRENT
+           PERFORM 820-READ-NEXT-PRIOR
+
+           PERFORM UNTIL WS-RECON-CUR-MORE = "NO"
+                     AND WS-RECON-PRI-MORE = "NO"
+               EVALUATE TRUE
+                   WHEN WS-RECON-PRI-MORE = "NO"
+                       PERFORM 810-READ-NEXT-CURRENT
+                   WHEN WS-RECON-CUR-MORE = "NO"
+                       PERFORM 830-LOG-DROPPED-EMPLOYEE
+                       PERFORM 820-READ-NEXT-PRIOR
+                   WHEN WS-RECON-PRI-KEY < WS-RECON-CUR-KEY
+                       PERFORM 830-LOG-DROPPED-EMPLOYEE
+                       PERFORM 820-READ-NEXT-PRIOR
+                   WHEN WS-RECON-PRI-KEY = WS-RECON-CUR-KEY
+                       PERFORM 810-READ-NEXT-CURRENT
+                       PERFORM 820-READ-NEXT-PRIOR
+                   WHEN OTHER
+                       PERFORM 810-READ-NEXT-CURRENT
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CURRENT-EMPLOYEE-LIST
+                 PRIOR-EMPLOYEE-LIST.
+
+       810-READ-NEXT-CURRENT.
+           READ CURRENT-EMPLOYEE-LIST
+             AT END
+                 MOVE "NO"         TO WS-RECON-CUR-MORE
+                 MOVE HIGH-VALUES  TO WS-RECON-CUR-KEY
+             NOT AT END
+                 MOVE CURRENT-EMP-RECORD TO WS-RECON-CUR-KEY
+           END-READ.
+
+       820-READ-NEXT-PRIOR.
+           READ PRIOR-EMPLOYEE-LIST
+             AT END
+                 MOVE "NO"         TO WS-RECON-PRI-MORE
+                 MOVE HIGH-VALUES  TO WS-RECON-PRI-KEY
+             NOT AT END
+                 MOVE PRIOR-EMP-RECORD TO WS-RECON-PRI-KEY
+           END-READ.
+
+       830-LOG-DROPPED-EMPLOYEE.
+           MOVE SPACES TO RECON-RECORD-OUT
+           MOVE WS-RECON-PRI-KEY TO RECON-EMP-NUM
+           MOVE "MISSING SINCE PRIOR RUN" TO RECON-REASON
+           WRITE RECON-RECORD-OUT.
