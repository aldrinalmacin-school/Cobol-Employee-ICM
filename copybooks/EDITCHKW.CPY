@@ -0,0 +1,11 @@
+      ***********************************************************
+      * EDITCHKW.CPY
+      * SWITCH AND REASON FIELDS FOR 300-EDIT-INPUT-RECORD
+      * (EDITCHK.CPY).  SHARED SO EVERY PROGRAM THAT VALIDATES
+      * PAYROLL-RECORD-IN (COPY CH0402M) USES THE SAME SWITCH
+      * NAMES FOR THE SAME EDIT RULES.
+      ***********************************************************
+       01 WS-EDIT-SWITCH       PIC X(1)   VALUE "Y".
+           88 WS-RECORD-IS-VALID          VALUE "Y".
+           88 WS-RECORD-IS-INVALID        VALUE "N".
+       01 WS-REJECT-REASON     PIC X(40)  VALUE SPACES.
