@@ -0,0 +1,24 @@
+      ***********************************************************
+      * CH0402M.CPY
+      * RECORD LAYOUT FOR THE CH0402.DAT PAYROLL MASTER.
+      * SHARED BY EVERY PROGRAM THAT READS THE MASTER SO THE
+      * LAYOUT ONLY HAS TO BE MAINTAINED IN ONE PLACE.
+      * ANNUAL-SALARY-IN AND DEPENDENTS-IN EACH CARRY A NUMERIC
+      * REDEFINITION SO CALLING PROGRAMS CAN EDIT OR COMPUTE ON
+      * THEM WITHOUT REPEATING THE REDEFINES.
+      ***********************************************************
+       01 PAYROLL-RECORD-IN.
+        05 EMPLOYEE-NUM-IN     PIC X(5).
+        05 EMPLOYEE-NAME-IN    PIC X(20).
+        05 LOCATION-CODE.
+           10 TERRITORY-NUM-IN   PIC XX.
+           10 OFFICE-NUM-IN      PIC XX.
+        05 ANNUAL-SALARY-IN    PIC X(6).
+        05 ANNUAL-SALARY-IN-N REDEFINES ANNUAL-SALARY-IN
+                               PIC 9(6).
+        05 SOCIAL-SEC-NUM-IN   PIC X(9).
+        05 DEPENDENTS-IN       PIC XX.
+        05 DEPENDENTS-IN-N REDEFINES DEPENDENTS-IN
+                               PIC 99.
+        05 JOB-CLASS-CODE-IN   PIC XX.
+        05                     PIC X(32).
