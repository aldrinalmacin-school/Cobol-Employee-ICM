@@ -0,0 +1,40 @@
+      ***********************************************************
+      * EDITCHK.CPY
+      * VALIDATES PAYROLL-RECORD-IN (COPY CH0402M).  COPIED INTO
+      * A HOST PROGRAM'S 300-EDIT-INPUT-RECORD PARAGRAPH BY EVERY
+      * PROGRAM THAT READS CH0402.DAT DIRECTLY, SO THE EDIT RULES
+      * ONLY HAVE TO BE MAINTAINED IN ONE PLACE.  REQUIRES
+      * EDITCHKW.CPY'S WS-EDIT-SWITCH AND WS-REJECT-REASON TO BE
+      * COPIED INTO WORKING-STORAGE.
+      ***********************************************************
+           SET WS-RECORD-IS-VALID    TO TRUE
+           MOVE SPACES                TO WS-REJECT-REASON
+
+           IF EMPLOYEE-NUM-IN NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID EMPLOYEE NUMBER" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-IS-VALID
+             AND (ANNUAL-SALARY-IN = SPACES OR ANNUAL-SALARY-IN = ZEROS)
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "BLANK OR ZERO ANNUAL SALARY" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-IS-VALID
+             AND ANNUAL-SALARY-IN NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID ANNUAL SALARY" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-IS-VALID
+             AND SOCIAL-SEC-NUM-IN NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID SOCIAL SECURITY NUMBER" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-IS-VALID
+             AND (DEPENDENTS-IN NOT NUMERIC OR DEPENDENTS-IN-N > 9)
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID DEPENDENTS COUNT" TO WS-REJECT-REASON
+           END-IF.
