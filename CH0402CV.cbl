@@ -0,0 +1,93 @@
+      * NAME:   ALDRIN JEROME ALMACIN
+      * DATE:   2026-08-09
+      * PURPOSE: ONE-TIME CONVERSION UTILITY THAT REBUILDS CH0402.DAT
+      *          AS AN INDEXED FILE KEYED ON EMPLOYEE-NUM-IN.  RUN
+      *          THIS ONCE, BEFORE THE FIRST RUN OF ASSIGNMENT1 AFTER
+      *          THIS CHANGE IS DEPLOYED, AGAINST THE PRIOR FLAT
+      *          LINE SEQUENTIAL MASTER.
+      *
+      *          OPERATOR STEPS (ONE TIME ONLY):
+      *            1. RENAME THE EXISTING FLAT CH0402.DAT TO
+      *               CH0402.SEQ (THE SAME WAY A1CHKPT.DAT IS RENAMED
+      *               TO A1CHKPTP.DAT BEFORE A RESTART, AND A1EMPCUR.
+      *               DAT IS RENAMED TO A1EMPPRV.DAT BEFORE THE NEXT
+      *               DAY'S RUN).
+      *            2. RUN THIS PROGRAM (ASSIGNMENT6).  IT READS
+      *               CH0402.SEQ AND WRITES A NEW INDEXED CH0402.DAT.
+      *            3. RESUME NORMAL OPERATION.  ASSIGNMENT1 THROUGH
+      *               ASSIGNMENT5 ALREADY EXPECT CH0402.DAT TO BE
+      *               INDEXED.
+      *          CH0402.SEQ IS NOT TOUCHED AGAIN AFTER STEP 2 AND MAY
+      *          BE KEPT AS A BACKUP OR DISCARDED AT THE SITE'S
+      *          DISCRETION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIGNMENT6.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-MASTER-SEQ
+             ASSIGN TO "CH0402.SEQ"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT PAYROLL-MASTER-IDX
+             ASSIGN TO "CH0402.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS EMPLOYEE-NUM-IN
+             FILE STATUS IS WS-IDX-STATUS.
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-MASTER-SEQ
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+       01 PAYROLL-RECORD-SEQ      PIC X(80).
+
+       FD PAYROLL-MASTER-IDX
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 10 RECORDS.
+           COPY CH0402M.
+
+       WORKING-STORAGE SECTION.
+       01 WS-SEQ-STATUS           PIC XX.
+       01 WS-IDX-STATUS           PIC XX.
+       01 WS-MORE-DATA            PIC X(3)   VALUE "YES".
+       01 WS-RECORDS-CONVERTED    PIC 9(7)   COMP VALUE ZERO.
+      ***********************************************************
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT  PAYROLL-MASTER-SEQ
+           OPEN OUTPUT PAYROLL-MASTER-IDX
+
+           PERFORM UNTIL WS-MORE-DATA = "NO"
+             READ PAYROLL-MASTER-SEQ INTO PAYROLL-RECORD-IN
+               AT END
+                  MOVE "NO" TO WS-MORE-DATA
+               NOT AT END
+                  PERFORM 200-WRITE-INDEXED-RECORD
+             END-READ
+           END-PERFORM
+
+           CLOSE PAYROLL-MASTER-SEQ
+                 PAYROLL-MASTER-IDX
+
+           DISPLAY "CH0402CV: " WS-RECORDS-CONVERTED
+                   " RECORDS CONVERTED TO THE INDEXED CH0402.DAT"
+           STOP RUN.
+
+      ***********************************************************
+      * WRITE ONE CONVERTED RECORD, SKIPPING ANY DUPLICATE KEY SO
+      * A BAD PRIOR FLAT FILE DOES NOT ABEND THE ONE-TIME LOAD.
+      ***********************************************************
+       200-WRITE-INDEXED-RECORD.
+           WRITE PAYROLL-RECORD-IN
+             INVALID KEY
+                DISPLAY "CH0402CV: DUPLICATE EMPLOYEE NUMBER "
+                        EMPLOYEE-NUM-IN " - RECORD SKIPPED"
+             NOT INVALID KEY
+                ADD 1 TO WS-RECORDS-CONVERTED
+           END-WRITE.
